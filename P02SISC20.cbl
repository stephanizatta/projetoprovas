@@ -1,221 +1,849 @@
-      $set sourceformat"free"
-      *>----Divisão de identificação do programa
-       identification division.
-       program-id. "P02SISC20".
-       author. "Julia Krüger".
-       installation. "PC".
-       date-written. 03/08/2020.
-       date-compiled. 03/08/2020.
-
-      *>----Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-       special-names.
-       decimal-point is comma.
-
-      *>----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arq-resultados assign to "arq-resultados.dat"
-           organization is indexed
-           access mode is dynamic
-           lock mode is manual with lock on multiple records
-           record key is fl-resul-chave-resul
-           alternate key is fl-resul-user-id with duplicates
-           alternate key is fl-resul-id-disciplina with duplicates
-           file status is ws-fs-arq-resultados.
-
-       i-o-control.
-
-
-      *> SABER SE QUER REGISTRAR UM REDULTADO OU LER UM RESULTADO
-
-      *>----Declaração de variáveis
-       data division.
-
-      *>----Variáveis de arquivos
-       file section.
-       fd arq-resultados.
-       01 fl-resultado.
-           05 fl-resul-chave-resul.
-               10 fl-resul-id-resultado            pic 9(02).
-               10 fl-resul-user-id                 pic x(10).
-           05 fl-resul-id-disciplina               pic x(10).
-           05 fl-resul-nota                        pic 9(02)V99.
-           05 fl-resul-data-prova                  pic 9(10).
-
-      *>----Variáveis de trabalho
-       working-storage section.
-       77 ws-fs-arq-resultados                     pic x(02).
-
-       01 ws-resultado.
-           05 ws-resul-chave-resul.
-               10 ws-resul-id-resultado            pic 9(02).
-               10 ws-resul-user-id                 pic x(08).
-           05 ws-resul-id-disciplina               pic x(10).
-           05 ws-resul-nota                        pic 9(02)V99.
-           05 ws-resul-data-prova                  pic 9(10).
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic x(01) value "-".
-          05 ws-msn-erro-cod                       pic x(02).
-          05 filler                                pic x(01) value space.
-          05 ws-msn-erro-text                      pic x(42).
-
-       77 ws-resul-msn                             pic x(39).
-       77 ws-tipo-usuario-adm                      pic x(01).
-       77 ws-tipo-usuario-f                        pic x(01).
-       77 ws-resul-sair                            pic x(01).
-       77 ws-resul-proximo                         pic x(01).
-
-
-      *>----Variáveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *> TELA PARA RECEBER OS DADOS DO FUNCIONARIO QUE O ADM QUER CONSULTAR OS RESULTADOS (USER-ID)
-      *> TELA PARA MOSTRAR OS RESULTADOS DO FUNCIONARIO (USER-ID, ID-RESUL, ID-DISCIPLINA(VAI MOSTRAR OS RESULTADOS DE TODAS AS DISCIPLINAS,
-      *> NOTA E DATA DA PROVA)
-
-
-
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-       01 sc-tela.
-           05 blank screen.
-           05 line 01 col 01 value "          CONSULTA DE RESULTADOS                                                "
-           foreground-color 12.
-           05 line 03 col 01 value "********************************************                                    ".
-           05 line 04 col 01 value "********************************************                                    ".
-           05 line 05 col 01 value "**                                        **                                    ".
-           05 line 06 col 01 value "**                                        **                                    ".
-           05 line 07 col 01 value "**  ID DO FUNCIONARIO:                    **                                    ".
-           05 line 08 col 01 value "**                                        **                                    ".
-           05 line 09 col 01 value "**                                        **                                    ".
-           05 line 10 col 01 value "**                                        **                                    ".
-           05 line 11 col 01 value "********************************************                                    ".
-           05 line 12 col 01 value "********************************************                                    ".
-
-
-
-
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-       01 sc-tela.
-           05 blank screen.
-           05 line 01 col 01 value "                        CONSULTA DE RESULTADOS                                  "
-           foreground-color 12.
-           05 line 03 col 01 value "  ID DO FUNCIONARIO:                                                            ".
-           05 line 05 col 01 value "  DISCIPLINA:                                                                   ".
-           05 line 07 col 01 value "  QUANTIDADE DE ACERTOS:                                                        ".
-           05 line 09 col 01 value "  NOTA DA PROVA:                                                                ".
-           05 line 11 col 01 value "  DATA DA PROVA:                                                                ".
-           05 line 12 col 01 value "                                                          [ ]Proxima Disciplina ".
-           05 line 13 col 01 value "                                                          [ ]Sair               ".
-
-
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-       0000-controle section.
-           perform 1000-inicializa
-           perform 2000-processamento
-           perform 3000-finaliza
-           .
-       0000-controle-exit.
-           exit.
-
-       1000-inicializa section.
-           open i-o arq-resultados                 *> open i-o abre o arquivo para leitura e escrita
-           if ws-fs-arq-resultados  <> "00"
-           and ws-fs-arq-resultados <> "05" then
-               move 1                                   to ws-msn-erro-ofsset
-               move ws-fs-arq-resultados                to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqresultados"  to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-           .
-       1000-inicializa-exit.
-           exit.
-
-       2000-processamento section.
-
-
-           if   ws-tipo-usuario-adm = "x" or ws-tipo-usuario-adm = "X" then
-                perform until ws-resul-sair = "x" or ws-resul-sair = "X"
-                   move ws-resul-user-id to fl-resul-user-id
-                   read arq-resultados
-                   if   ws-fs-arq-resultados  <> "00" then
-                       if   ws-fs-arq-resultados = 23 then
-                           move "Funcionario invalido ou nao fez a prova" to ws-resul-msn
-                       else
-                           move 2                                     to ws-msn-erro-ofsset
-                           move ws-fs-arq-resultados                  to ws-msn-erro-cod
-                           move "Erro ao ler arq. arq-resultados"     to ws-msn-erro-text
-                           perform finaliza-anormal
-                       end-if
-                   move fl-resultado to ws-resultado
-                   end-if
-      *>    DISPLAY TELA INFORMAÇÕES
-      *>    ACEITAR SE QUER PRÓXIMO OU SAIR
-                end-perform
-           end-if
-
-           if   ws-tipo-usuario-f = "x" or ws-tipo-usuario-f = "X" then
-                move ws-resultado to fl-resultado
-                write fl-resultado
-                if   ws-fs-arq-resultados  <> "00" then
-                     move 3                                       to ws-msn-erro-ofsset
-                     move ws-fs-arq-resultados                    to ws-msn-erro-cod
-                     move "Erro ao escrever arq. arq-resultados"  to ws-msn-erro-text
-                     perform finaliza-anormal
-                end-if
-
-
-      *> SE O USUARIO FOR ADMIN ELE VAI PODER CONSULTAR AS RESPOSTAS DOS FUNCIONARIOS COLOCANDO O ID DO FUNCIONARIO
-      *> O QUE VAI APARECER NA TELA DE CONSULTA: ID DO FUNCIONARIO, QUANTIDADE DE ACERTOS (ID-RESUL), ID DA DISCIPLINA, NOTA E DATA DA PROVA
-
-      *> PUXAR ESSE PROGRAMA JUNTO DA PROVA, PARA ARMAZENAR O NUMERO DE ACERTOS
-           .
-       2000-processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *> Finalização Normal
-      *>------------------------------------------------------------------------
-       3000-finaliza section.
-           close arq-resultados
-           if ws-fs-arq-resultados  <> "00" then
-               move 4                                     to ws-msn-erro-ofsset
-               move ws-fs-arq-resultados                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arq-resultados"  to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           stop run
-           .
-       3000-finaliza-exit.
-           exit.
-
-
-
-
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02SISC20".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 03/08/2020.
+       date-compiled. 03/08/2020.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-resul-chave-resul
+           alternate key is fl-resul-user-id with duplicates
+           alternate key is fl-resul-id-disciplina with duplicates
+           file status is ws-fs-arq-resultados.
+
+           select arq-funcionarios assign to "arq-funcionarios.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-func-user-id
+           file status is ws-fs-arq-funcionarios.
+
+           select arq-disciplinas assign to "arq-disciplinas.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-disc-id-disciplina
+           file status is ws-fs-arq-disciplinas.
+
+           select arq-auditoria assign to "arq-auditoria-resultados.dat"
+           organization is sequential
+           access mode is sequential
+           file status is ws-fs-arq-auditoria.
+
+      *> Arquivo de staging usado somente no modo de carga em lote (req 007)
+           select arq-stage-resultados assign to "arq-stage-resultados.dat"
+           organization is sequential
+           access mode is sequential
+           file status is ws-fs-arq-stage.
+
+      *> Registro de controle de reinicio (checkpoint) da carga em lote
+           select arq-restart-ctl assign to "arq-restart-ctl.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is rc-chave
+           file status is ws-fs-arq-restart.
+
+       i-o-control.
+
+
+      *> SABER SE QUER REGISTRAR UM REDULTADO OU LER UM RESULTADO
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-resultados.
+       01 fl-resultado.
+           copy CPFLRES.
+
+       fd arq-funcionarios.
+       01 fl-funcionario.
+           copy CPFUNC.
+
+       fd arq-disciplinas.
+       01 fl-disciplina.
+           copy CPDISC.
+
+       fd arq-auditoria.
+       01 fl-auditoria.
+           copy CPAUDIT.
+
+       fd arq-stage-resultados.
+       01 stg-resultado.
+           copy CPSTGRES.
+
+       fd arq-restart-ctl.
+       01 fl-restart-ctl.
+           05 rc-chave                         pic x(08).
+           05 rc-ultima-chave-resul            pic x(12).
+           05 rc-qtd-processados               pic 9(07).
+           05 rc-situacao                      pic x(01).
+      *>       "A" = carga em andamento   "C" = carga concluida
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-resultados                     pic x(02).
+       77 ws-fs-arq-funcionarios                    pic x(02).
+       77 ws-fs-arq-disciplinas                     pic x(02).
+       77 ws-fs-arq-auditoria                       pic x(02).
+       77 ws-fs-arq-stage                           pic x(02).
+       77 ws-fs-arq-restart                         pic x(02).
+
+       01 ws-resultado.
+           copy CPWSRES.
+
+           copy CPMSGERR.
+
+       77 ws-resul-msn                             pic x(39).
+       77 ws-resul-sair                            pic x(01) value "N".
+       77 ws-resul-marca-prox                      pic x(01).
+       77 ws-resul-marca-sair                      pic x(01).
+       77 ws-data-prova-edt                        pic x(10).
+
+      *>----Variáveis de validação (req 001 / req 005)
+       77 ws-func-encontrado                       pic x(01) value "N".
+       77 ws-disc-encontrada                       pic x(01) value "N".
+       77 ws-data-valida                           pic x(01) value "S".
+       77 ws-data-hoje                             pic 9(08).
+       77 ws-ano-div                               pic 9(04).
+       77 ws-ano-resto                             pic 9(02).
+       77 ws-ano-resto-100                         pic 9(02).
+       77 ws-ano-resto-400                         pic 9(03).
+       77 ws-ano-bissexto                          pic x(01).
+
+      *>----Variáveis de auditoria (req 006)
+       77 ws-audit-seq                             pic 9(04) value 0.
+       77 ws-nota-antiga                           pic 9(02)v99 value 0.
+       77 ws-tem-registro-anterior                 pic x(01) value "N".
+       77 ws-hora-sistema                          pic 9(08).
+
+      *>----Variáveis da carga em lote (req 007)
+       77 ws-tam-lote                              pic 9(04) value 50.
+       77 ws-contador-lote                         pic 9(04) value 0.
+       77 ws-fim-stage                             pic x(01) value "N".
+       77 ws-qtd-rejeitados                        pic 9(07) value 0.
+
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+       copy CPLKPAR.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *> TELA PARA RECEBER OS DADOS DO FUNCIONARIO QUE O ADM QUER CONSULTAR OS RESULTADOS (USER-ID)
+      *> TELA PARA MOSTRAR OS RESULTADOS DO FUNCIONARIO (USER-ID, ID-RESUL, ID-DISCIPLINA(VAI MOSTRAR OS RESULTADOS DE TODAS AS DISCIPLINAS,
+      *> NOTA E DATA DA PROVA)
+
+
+
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+       01 sc-tela-id-funcionario.
+           05 blank screen.
+           05 line 01 col 01 value "          CONSULTA DE RESULTADOS                                                "
+           foreground-color 12.
+           05 line 03 col 01 value "********************************************                                    ".
+           05 line 04 col 01 value "********************************************                                    ".
+           05 line 05 col 01 value "**                                        **                                    ".
+           05 line 06 col 01 value "**                                        **                                    ".
+           05 line 07 col 01 value "**  ID DO FUNCIONARIO:                    **                                    ".
+           05 line 07 col 26 pic x(10) using ws-resul-user-id.
+           05 line 08 col 01 value "**                                        **                                    ".
+           05 line 09 col 01 value "**                                        **                                    ".
+           05 line 10 col 01 value "**                                        **                                    ".
+           05 line 11 col 01 value "********************************************                                    ".
+           05 line 12 col 01 value "********************************************                                    ".
+
+
+
+
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+       01 sc-tela-consulta.
+           05 blank screen.
+           05 line 01 col 01 value "                        CONSULTA DE RESULTADOS                                  "
+           foreground-color 12.
+           05 line 03 col 01 value "  ID DO FUNCIONARIO:                                                            ".
+           05 line 03 col 23 pic x(10) from ws-resul-user-id.
+           05 line 05 col 01 value "  DISCIPLINA:                                                                   ".
+           05 line 05 col 16 pic x(10) from ws-resul-id-disciplina.
+           05 line 07 col 01 value "  QUANTIDADE DE ACERTOS:                                                        ".
+           05 line 07 col 26 pic zz9 from ws-resul-qtd-acertos.
+           05 line 07 col 30 value "DE".
+           05 line 07 col 33 pic zz9 from ws-resul-total-perguntas.
+           05 line 09 col 01 value "  NOTA DA PROVA:                                                                ".
+           05 line 09 col 18 pic z9,99 from ws-resul-nota.
+           05 line 11 col 01 value "  DATA DA PROVA:                                                                ".
+           05 line 11 col 18 pic x(10) from ws-data-prova-edt.
+           05 line 12 col 01 value "                                                          [ ]Proxima Disciplina ".
+           05 line 12 col 60 pic x(01) using ws-resul-marca-prox.
+           05 line 13 col 01 value "                                                          [ ]Sair               ".
+           05 line 13 col 60 pic x(01) using ws-resul-marca-sair.
+
+
+
+      *>Declaração do corpo do programa
+       procedure division using lk-parametros.
+
+       0000-controle section.
+           move "00" to lk-cod-retorno
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-inicializa section.
+           open i-o arq-resultados                 *> open i-o abre o arquivo para leitura e escrita
+           if ws-fs-arq-resultados  <> "00"
+           and ws-fs-arq-resultados <> "05" then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqresultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arq-funcionarios
+           if ws-fs-arq-funcionarios  <> "00"
+           and ws-fs-arq-funcionarios <> "05" then
+               move 9                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-funcionarios                to ws-msn-erro-cod
+               move "Erro ao abrir arq. funcionarios"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arq-disciplinas
+           if ws-fs-arq-disciplinas  <> "00"
+           and ws-fs-arq-disciplinas <> "05" then
+               move 10                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-disciplinas                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. disciplinas"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform 1100-abre-auditoria
+
+           if lk-modo-execucao = "B" or lk-modo-execucao = "b"
+              perform 1200-abre-arquivos-lote
+           end-if
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Abre o arquivo de auditoria em modo de acrescimo (EXTEND); se ele ainda
+      *> nao existir, cria-o vazio primeiro (req 006)
+      *>------------------------------------------------------------------------
+       1100-abre-auditoria section.
+           open extend arq-auditoria
+           if ws-fs-arq-auditoria = "35" then
+               open output arq-auditoria
+               close arq-auditoria
+               open extend arq-auditoria
+           end-if
+           if ws-fs-arq-auditoria  <> "00" then
+               move 11                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-auditoria                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. auditoria"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       1100-abre-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Abre arquivo de staging e de controle de reinicio da carga em lote
+      *>------------------------------------------------------------------------
+       1200-abre-arquivos-lote section.
+           open input arq-stage-resultados
+           if ws-fs-arq-stage  <> "00" then
+               move 12                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-stage                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. stage-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arq-restart-ctl
+           if ws-fs-arq-restart = "35" then
+               open output arq-restart-ctl
+               close arq-restart-ctl
+               open i-o arq-restart-ctl
+           end-if
+           if ws-fs-arq-restart  <> "00" then
+               move 13                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-restart                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. restart-ctl"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       1200-abre-arquivos-lote-exit.
+           exit.
+
+       2000-processamento section.
+
+           evaluate true
+               when lk-modo-execucao = "B" or lk-modo-execucao = "b"
+                   perform 2500-processa-lote
+
+               when lk-tipo-usuario-adm = "x" or lk-tipo-usuario-adm = "X"
+                   perform 2100-consulta-funcionario
+
+               when lk-tipo-usuario-f = "x" or lk-tipo-usuario-f = "X"
+                   perform 2200-grava-resultado
+
+               when other
+                   continue
+           end-evaluate
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Consulta admin: percorre TODAS as disciplinas do funcionario usando a
+      *> chave alternativa fl-resul-user-id (req 002)
+      *>------------------------------------------------------------------------
+       2100-consulta-funcionario section.
+           if lk-consulta-user-id not = spaces then
+               move lk-consulta-user-id to ws-resul-user-id
+           else
+      *>       ninguem passou o alvo da consulta pelo linkage (lk-consulta-
+      *>       user-id em branco) - pede na propria tela (req 002/req 009)
+               move spaces to ws-resul-user-id
+               display sc-tela-id-funcionario
+               accept  sc-tela-id-funcionario
+           end-if
+           move ws-resul-user-id    to fl-resul-user-id
+           move "N"                 to ws-resul-sair
+
+           start arq-resultados key is equal fl-resul-user-id
+               invalid key
+                   move "Funcionario invalido ou nao fez a prova" to ws-resul-msn
+                   display erase
+                   display ws-resul-msn
+                   move "S" to ws-resul-sair
+           end-start
+
+           perform until ws-resul-sair = "S"
+               read arq-resultados next record
+                   at end
+                       move "S" to ws-resul-sair
+                   not at end
+                       if fl-resul-user-id <> ws-resul-user-id then
+                           move "S" to ws-resul-sair
+                       else
+                           move fl-resultado to ws-resultado
+                           string ws-resul-data-prova-dd   "/"
+                                  ws-resul-data-prova-mm   "/"
+                                  ws-resul-data-prova-aaaa
+                                  delimited by size into ws-data-prova-edt
+                           move space to ws-resul-marca-prox
+                           move space to ws-resul-marca-sair
+                           display sc-tela-consulta
+                           accept  sc-tela-consulta
+                           if ws-resul-marca-sair = "x" or ws-resul-marca-sair = "X" then
+                               move "S" to ws-resul-sair
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           .
+       2100-consulta-funcionario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava (inclusao ou correcao) um resultado vindo da tela ou de outro
+      *> programa (ex.: programa de aplicacao de prova) via linkage (req 000)
+      *>------------------------------------------------------------------------
+       2200-grava-resultado section.
+           move lk-resul-chave-resul     to ws-resul-chave-resul
+           move lk-resul-id-disciplina   to ws-resul-id-disciplina
+           move lk-resul-nota            to ws-resul-nota
+           move lk-resul-qtd-acertos     to ws-resul-qtd-acertos
+           move lk-resul-total-perguntas to ws-resul-total-perguntas
+           move lk-resul-data-prova      to ws-resul-data-prova
+           move lk-resul-hora-inicio     to ws-resul-hora-inicio
+           move lk-resul-hora-fim        to ws-resul-hora-fim
+
+           perform 2205-executa-validacoes
+
+           if ws-func-encontrado = "S"
+           and ws-disc-encontrada = "S"
+           and ws-data-valida = "S" then
+               perform 2240-verifica-existente
+               perform 2250-grava-arq-resultados
+               perform 2260-grava-auditoria
+           end-if
+           .
+       2200-grava-resultado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Executa as validacoes de funcionario/disciplina/data em cadeia, parando
+      *> na primeira que falhar (para nao deixar uma validacao posterior
+      *> mascarar o erro real de uma anterior) e reporta o resultado via
+      *> linkage (lk-cod-retorno/lk-msn-erro-*); usado tanto pelo lancamento
+      *> interativo (2200) quanto pela carga em lote (2500) (req 001/005)
+      *>------------------------------------------------------------------------
+       2205-executa-validacoes section.
+           perform 2210-valida-funcionario
+           if ws-func-encontrado = "S" then
+               perform 2220-valida-disciplina
+           end-if
+           if ws-func-encontrado = "S"
+           and ws-disc-encontrada = "S" then
+               perform 2230-valida-data-prova
+           end-if
+
+           if ws-func-encontrado = "S"
+           and ws-disc-encontrada = "S"
+           and ws-data-valida = "S" then
+               move "00"   to lk-cod-retorno
+               move "00"   to lk-msn-erro-cod
+               move spaces to lk-msn-erro-text
+           else
+               move ws-msn-erro-cod  to lk-msn-erro-cod
+               move ws-msn-erro-text to lk-msn-erro-text
+           end-if
+           .
+       2205-executa-validacoes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Valida fl-resul-user-id contra o cadastro de funcionarios (req 001)
+      *>------------------------------------------------------------------------
+       2210-valida-funcionario section.
+           move "N"                    to ws-func-encontrado
+           move ws-resul-user-id       to fl-func-user-id
+           read arq-funcionarios
+               invalid key
+                   move 5                                      to ws-msn-erro-ofsset
+                   move "V1"                                   to ws-msn-erro-cod
+                   move "Funcionario nao cadastrado"           to ws-msn-erro-text
+               not invalid key
+                   if fl-func-situacao = "A" then
+                       move "S" to ws-func-encontrado
+                   else
+                       move 5                                  to ws-msn-erro-ofsset
+                       move "V2"                                to ws-msn-erro-cod
+                       move "Funcionario inativo"              to ws-msn-erro-text
+                   end-if
+           end-read
+           if ws-func-encontrado <> "S" then
+               move ws-msn-erro-cod to lk-cod-retorno
+           end-if
+           .
+       2210-valida-funcionario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Valida fl-resul-id-disciplina contra o cadastro de disciplinas (req 001)
+      *>------------------------------------------------------------------------
+       2220-valida-disciplina section.
+           move "N"                       to ws-disc-encontrada
+           move ws-resul-id-disciplina    to fl-disc-id-disciplina
+           read arq-disciplinas
+               invalid key
+                   move 6                                      to ws-msn-erro-ofsset
+                   move "V3"                                   to ws-msn-erro-cod
+                   move "Disciplina nao cadastrada"            to ws-msn-erro-text
+               not invalid key
+                   if fl-disc-situacao = "A" then
+                       move "S" to ws-disc-encontrada
+                   else
+                       move 6                                  to ws-msn-erro-ofsset
+                       move "V4"                                to ws-msn-erro-cod
+                       move "Disciplina inativa"               to ws-msn-erro-text
+                   end-if
+           end-read
+           if ws-disc-encontrada <> "S" then
+               move ws-msn-erro-cod to lk-cod-retorno
+           end-if
+           .
+       2220-valida-disciplina-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Valida a data/hora da prova: data de calendario valida, nao futura, e
+      *> horarios de inicio/fim dentro da faixa (req 005)
+      *>------------------------------------------------------------------------
+       2230-valida-data-prova section.
+           move "S" to ws-data-valida
+           accept ws-data-hoje from date yyyymmdd
+
+           if ws-resul-data-prova-mm < 1 or ws-resul-data-prova-mm > 12 then
+               move "N" to ws-data-valida
+           end-if
+
+           if ws-data-valida = "S" then
+               if ws-resul-data-prova-dd < 1 then
+                   move "N" to ws-data-valida
+               else
+                   evaluate ws-resul-data-prova-mm
+                       when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                           if ws-resul-data-prova-dd > 31 then
+                               move "N" to ws-data-valida
+                           end-if
+                       when 4 when 6 when 9 when 11
+                           if ws-resul-data-prova-dd > 30 then
+                               move "N" to ws-data-valida
+                           end-if
+                       when 2
+      *>                      bissexto: divisivel por 4, exceto seculos
+      *>                      (divisiveis por 100) que nao sejam tambem
+      *>                      divisiveis por 400 - sem a regra do seculo,
+      *>                      2100/2200/2300 eram aceitos como bissextos
+      *>                      por engano (review)
+                           divide ws-resul-data-prova-aaaa by 4
+                               giving ws-ano-div remainder ws-ano-resto
+                           if ws-ano-resto = 0 then
+                               divide ws-resul-data-prova-aaaa by 100
+                                   giving ws-ano-div remainder ws-ano-resto-100
+                               if ws-ano-resto-100 = 0 then
+                                   divide ws-resul-data-prova-aaaa by 400
+                                       giving ws-ano-div remainder ws-ano-resto-400
+                                   if ws-ano-resto-400 = 0 then
+                                       move "S" to ws-ano-bissexto
+                                   else
+                                       move "N" to ws-ano-bissexto
+                                   end-if
+                               else
+                                   move "S" to ws-ano-bissexto
+                               end-if
+                           else
+                               move "N" to ws-ano-bissexto
+                           end-if
+
+                           if ws-ano-bissexto = "S" then
+                               if ws-resul-data-prova-dd > 29 then
+                                   move "N" to ws-data-valida
+                               end-if
+                           else
+                               if ws-resul-data-prova-dd > 28 then
+                                   move "N" to ws-data-valida
+                               end-if
+                           end-if
+                       when other
+                           move "N" to ws-data-valida
+                   end-evaluate
+               end-if
+           end-if
+
+           if ws-data-valida = "S" and ws-resul-data-prova > ws-data-hoje then
+               move "N" to ws-data-valida
+           end-if
+
+           if ws-resul-hora-ini-hh > 23 or ws-resul-hora-ini-mm > 59
+              or ws-resul-hora-ini-ss > 59 then
+               move "N" to ws-data-valida
+           end-if
+
+           if ws-resul-hora-fim-hh > 23 or ws-resul-hora-fim-mm > 59
+              or ws-resul-hora-fim-ss > 59 then
+               move "N" to ws-data-valida
+           end-if
+
+           if ws-data-valida = "N" then
+               move 7                                          to ws-msn-erro-ofsset
+               move "V5"                                       to ws-msn-erro-cod
+               move "Data ou horario da prova invalido"        to ws-msn-erro-text
+               move ws-msn-erro-cod                             to lk-cod-retorno
+           end-if
+           .
+       2230-valida-data-prova-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Verifica se ja existe um registro com a mesma chave, para saber se a
+      *> gravacao e uma inclusao ou uma correcao e guardar a nota anterior
+      *> (usado pela auditoria - req 006)
+      *>------------------------------------------------------------------------
+       2240-verifica-existente section.
+           move ws-resul-chave-resul to fl-resul-chave-resul
+           move "N"                  to ws-tem-registro-anterior
+           move zero                 to ws-nota-antiga
+           read arq-resultados
+               invalid key
+                   move "N" to ws-tem-registro-anterior
+               not invalid key
+                   move "S"          to ws-tem-registro-anterior
+                   move fl-resul-nota to ws-nota-antiga
+           end-read
+           .
+       2240-verifica-existente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava (write) ou regrava (rewrite) o registro em arq-resultados
+      *>------------------------------------------------------------------------
+       2250-grava-arq-resultados section.
+           move ws-resultado to fl-resultado
+           if ws-tem-registro-anterior = "S" then
+               rewrite fl-resultado
+           else
+               write fl-resultado
+           end-if
+           if ws-fs-arq-resultados  <> "00" then
+                move 3                                       to ws-msn-erro-ofsset
+                move ws-fs-arq-resultados                    to ws-msn-erro-cod
+                move "Erro ao escrever arq. arq-resultados"  to ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+           .
+       2250-grava-arq-resultados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Acrescenta a imagem antes/depois da nota no arquivo de auditoria
+      *> (req 006)
+      *>------------------------------------------------------------------------
+       2260-grava-auditoria section.
+           add 1 to ws-audit-seq
+           move ws-data-hoje          to fl-audit-data
+           accept ws-hora-sistema from time
+           move ws-hora-sistema(1:6)  to fl-audit-hora
+           move ws-audit-seq          to fl-audit-sequencia
+           move ws-resul-id-resultado to fl-audit-id-resultado
+           move ws-resul-user-id      to fl-audit-user-id
+           move ws-resul-id-disciplina to fl-audit-id-disciplina
+           if ws-tem-registro-anterior = "S" then
+               move "C" to fl-audit-operacao
+           else
+               move "I" to fl-audit-operacao
+           end-if
+           move ws-nota-antiga        to fl-audit-nota-antiga
+           move ws-resul-nota         to fl-audit-nota-nova
+           move lk-user-id            to fl-audit-usuario-alteracao
+           write fl-auditoria
+           if ws-fs-arq-auditoria  <> "00" then
+               move 8                                       to ws-msn-erro-ofsset
+               move ws-fs-arq-auditoria                     to ws-msn-erro-cod
+               move "Erro ao escrever arq. auditoria"       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       2260-grava-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Carga em lote com checkpoint: le o arquivo de staging sequencialmente,
+      *> reaproveita as mesmas validacoes/gravacao/auditoria do lancamento
+      *> interativo, e grava um registro de controle de reinicio a cada
+      *> ws-tam-lote registros processados (req 007)
+      *>------------------------------------------------------------------------
+       2500-processa-lote section.
+           move "CARGA01" to rc-chave
+           read arq-restart-ctl
+               invalid key
+                   move "CARGA01" to rc-chave
+                   move spaces    to rc-ultima-chave-resul
+                   move 0         to rc-qtd-processados
+                   move "A"       to rc-situacao
+                   write fl-restart-ctl
+               not invalid key
+      *>               a carga anterior ja tinha terminado (rc-situacao =
+      *>               "C") - comeca uma carga nova do zero, em vez de ficar
+      *>               preso "retomando" um lote que ja acabou (req 007)
+                   if rc-situacao = "C" then
+                       move spaces to rc-ultima-chave-resul
+                       move 0      to rc-qtd-processados
+                       move "A"    to rc-situacao
+                   end-if
+           end-read
+
+           move "N" to ws-fim-stage
+           move 0   to ws-contador-lote
+
+           perform until ws-fim-stage = "S"
+               read arq-stage-resultados next record
+                   at end
+                       move "S" to ws-fim-stage
+                   not at end
+                       if rc-ultima-chave-resul not = spaces then
+      *>                      ainda reprocessando ate achar o ponto do ultimo
+      *>                      checkpoint gravado com sucesso
+                           if stg-resul-chave-resul = rc-ultima-chave-resul then
+                               move spaces to rc-ultima-chave-resul
+                           end-if
+                       else
+                           move stg-resultado to ws-resultado
+                           perform 2205-executa-validacoes
+                           if ws-func-encontrado = "S"
+                           and ws-disc-encontrada = "S"
+                           and ws-data-valida = "S" then
+                               perform 2240-verifica-existente
+                               perform 2250-grava-arq-resultados
+                               perform 2260-grava-auditoria
+                               add 1 to rc-qtd-processados
+                               add 1 to ws-contador-lote
+                               move ws-resul-chave-resul to rc-ultima-chave-resul
+                           else
+      *>                           registro rejeitado pela validacao - conta e
+      *>                           mostra a chave e o motivo, em vez de
+      *>                           descartar silenciosamente (review); sem
+      *>                           isso um lote de importacao em massa podia
+      *>                           perder um numero arbitrario de linhas sem
+      *>                           nenhum rastro visivel ao operador
+                               add 1 to ws-qtd-rejeitados
+                               display "P02SISC20 - registro rejeitado na carga em lote. chave="
+                                   stg-resul-chave-resul " motivo=" ws-msn-erro-text
+                           end-if
+                           if ws-contador-lote >= ws-tam-lote then
+                               perform 2510-grava-checkpoint
+                               move 0 to ws-contador-lote
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+      *>       se a chave do ultimo checkpoint gravado nunca foi reencontrada
+      *>       varrendo o stage ate o fim, o arquivo de staging mudou (foi
+      *>       regerado/reordenado/truncado) entre execucoes - continuar re-
+      *>       processaria do zero sem avisar, e marcar "C" reportaria sucesso
+      *>       tendo processado zero registros nesta rodada (review)
+           if rc-ultima-chave-resul not = spaces then
+               move 20                                         to ws-msn-erro-ofsset
+               move "99"                                       to ws-msn-erro-cod
+               move "Checkpoint nao encontrado no stage"       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-qtd-rejeitados > 0 then
+               display "P02SISC20 - total de registros rejeitados na carga em lote: "
+                   with no advancing
+               display ws-qtd-rejeitados
+           end-if
+
+           move "C" to rc-situacao
+           perform 2510-grava-checkpoint
+           .
+       2500-processa-lote-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Grava o registro de controle de reinicio (checkpoint da carga em lote)
+      *>------------------------------------------------------------------------
+       2510-grava-checkpoint section.
+           rewrite fl-restart-ctl
+           if ws-fs-arq-restart  <> "00" then
+               move 14                                      to ws-msn-erro-ofsset
+               move ws-fs-arq-restart                       to ws-msn-erro-cod
+               move "Erro ao gravar checkpoint restart-ctl" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       2510-grava-checkpoint-exit.
+           exit.
+
+      *> SE O USUARIO FOR ADMIN ELE VAI PODER CONSULTAR AS RESPOSTAS DOS FUNCIONARIOS COLOCANDO O ID DO FUNCIONARIO
+      *> O QUE VAI APARECER NA TELA DE CONSULTA: ID DO FUNCIONARIO, QUANTIDADE DE ACERTOS (ID-RESUL), ID DA DISCIPLINA, NOTA E DATA DA PROVA
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+      *> P02SISC20 e chamado (CALL) por P02SISC21/P02SISC24/P02SISC25 - um
+      *> STOP RUN aqui encerraria a unit inteira, derrubando o chamador junto
+      *> (review). GOBACK so retorna desta invocacao, devolvendo o erro ao
+      *> chamador via lk-cod-retorno = "99" (fatal/I-O, disjunto das "00"/
+      *> "V1"-"V5" ja usadas para sucesso/validacao) e lk-msn-erro-*.
+      *>------------------------------------------------------------------------
+      *>       P02SISC20 nao e INITIAL, entao os connectors dos arquivos
+      *>       sobrevivem entre CALLs dentro da mesma run unit - sem fechar
+      *>       aqui, um erro fatal no meio de uma CALL deixava tudo aberto e
+      *>       a proxima CALL (proximo exame/consulta no mesmo login) achava
+      *>       os arquivos ja abertos em 1000-inicializa e falhava de novo,
+      *>       travando o programa pelo resto da sessao (review). Fecha sem
+      *>       checar status - se o arquivo nem chegou a ser aberto, o close
+      *>       so devolve um status de erro que e ignorado aqui mesmo.
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           close arq-resultados
+           close arq-funcionarios
+           close arq-disciplinas
+           close arq-auditoria
+           close arq-stage-resultados
+           close arq-restart-ctl
+           move "99"             to lk-cod-retorno
+           move ws-msn-erro-cod  to lk-msn-erro-cod
+           move ws-msn-erro-text to lk-msn-erro-text
+           goback
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-resultados
+           if ws-fs-arq-resultados  <> "00" then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-funcionarios
+           if ws-fs-arq-funcionarios  <> "00" then
+               move 15                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-funcionarios                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. funcionarios"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-disciplinas
+           if ws-fs-arq-disciplinas  <> "00" then
+               move 16                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-disciplinas                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. disciplinas"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-auditoria
+           if ws-fs-arq-auditoria  <> "00" then
+               move 17                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-auditoria                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. auditoria"        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if lk-modo-execucao = "B" or lk-modo-execucao = "b" then
+               close arq-stage-resultados
+               if ws-fs-arq-stage  <> "00" then
+                   move 18                                     to ws-msn-erro-ofsset
+                   move ws-fs-arq-stage                        to ws-msn-erro-cod
+                   move "Erro ao fechar arq. stage-resultados"  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               close arq-restart-ctl
+               if ws-fs-arq-restart  <> "00" then
+                   move 19                                     to ws-msn-erro-ofsset
+                   move ws-fs-arq-restart                      to ws-msn-erro-cod
+                   move "Erro ao fechar arq. restart-ctl"      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       3000-finaliza-exit.
+           exit.

@@ -0,0 +1,27 @@
+      *>----------------------------------------------------------------
+      *> CPLKRES - layout do resultado trafegado via linkage section,
+      *> espelha CPFLRES com o prefixo lk-resul- (mesma convencao do
+      *> programa original de duplicar fl-/ws-)
+      *>----------------------------------------------------------------
+       05 lk-resul-chave-resul.
+           10 lk-resul-id-resultado        pic 9(02).
+           10 lk-resul-user-id             pic x(10).
+       05 lk-resul-id-disciplina           pic x(10).
+       05 lk-resul-nota                    pic 9(02)v99.
+       05 lk-resul-qtd-acertos             pic 9(03).
+       05 lk-resul-total-perguntas         pic 9(03).
+       05 lk-resul-data-prova              pic 9(08).
+       05 lk-resul-data-prova-r redefines lk-resul-data-prova.
+           10 lk-resul-data-prova-aaaa     pic 9(04).
+           10 lk-resul-data-prova-mm       pic 9(02).
+           10 lk-resul-data-prova-dd       pic 9(02).
+       05 lk-resul-hora-inicio             pic 9(06).
+       05 lk-resul-hora-inicio-r redefines lk-resul-hora-inicio.
+           10 lk-resul-hora-ini-hh         pic 9(02).
+           10 lk-resul-hora-ini-mm         pic 9(02).
+           10 lk-resul-hora-ini-ss         pic 9(02).
+       05 lk-resul-hora-fim                pic 9(06).
+       05 lk-resul-hora-fim-r redefines lk-resul-hora-fim.
+           10 lk-resul-hora-fim-hh         pic 9(02).
+           10 lk-resul-hora-fim-mm         pic 9(02).
+           10 lk-resul-hora-fim-ss         pic 9(02).

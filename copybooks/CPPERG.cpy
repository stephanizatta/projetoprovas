@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *> CPPERG - layout do banco de perguntas, indexado por disciplina
+      *>----------------------------------------------------------------
+       05 fl-perg-chave.
+           10 fl-perg-id-disciplina        pic x(10).
+           10 fl-perg-num-pergunta         pic 9(03).
+       05 fl-perg-enunciado                pic x(60).
+       05 fl-perg-opcao-a                  pic x(40).
+       05 fl-perg-opcao-b                  pic x(40).
+       05 fl-perg-opcao-c                  pic x(40).
+       05 fl-perg-opcao-d                  pic x(40).
+       05 fl-perg-resposta-certa           pic x(01).

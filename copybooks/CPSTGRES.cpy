@@ -0,0 +1,27 @@
+      *>----------------------------------------------------------------
+      *> CPSTGRES - layout do registro de staging para carga em lote,
+      *> espelha CPFLRES com o prefixo stg-resul- (mesma convencao do
+      *> programa original de duplicar fl-/ws-)
+      *>----------------------------------------------------------------
+       05 stg-resul-chave-resul.
+           10 stg-resul-id-resultado        pic 9(02).
+           10 stg-resul-user-id             pic x(10).
+       05 stg-resul-id-disciplina           pic x(10).
+       05 stg-resul-nota                    pic 9(02)v99.
+       05 stg-resul-qtd-acertos             pic 9(03).
+       05 stg-resul-total-perguntas         pic 9(03).
+       05 stg-resul-data-prova              pic 9(08).
+       05 stg-resul-data-prova-r redefines stg-resul-data-prova.
+           10 stg-resul-data-prova-aaaa     pic 9(04).
+           10 stg-resul-data-prova-mm       pic 9(02).
+           10 stg-resul-data-prova-dd       pic 9(02).
+       05 stg-resul-hora-inicio             pic 9(06).
+       05 stg-resul-hora-inicio-r redefines stg-resul-hora-inicio.
+           10 stg-resul-hora-ini-hh         pic 9(02).
+           10 stg-resul-hora-ini-mm         pic 9(02).
+           10 stg-resul-hora-ini-ss         pic 9(02).
+       05 stg-resul-hora-fim                pic 9(06).
+       05 stg-resul-hora-fim-r redefines stg-resul-hora-fim.
+           10 stg-resul-hora-fim-hh         pic 9(02).
+           10 stg-resul-hora-fim-mm         pic 9(02).
+           10 stg-resul-hora-fim-ss         pic 9(02).

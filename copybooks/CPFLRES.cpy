@@ -0,0 +1,26 @@
+      *>----------------------------------------------------------------
+      *> CPFLRES - layout do registro de resultados (arq-resultados)
+      *> Usado via COPY CPFLRES [REPLACING ==fl-resul== BY ==xxx-resul==]
+      *>----------------------------------------------------------------
+       05 fl-resul-chave-resul.
+           10 fl-resul-id-resultado        pic 9(02).
+           10 fl-resul-user-id             pic x(10).
+       05 fl-resul-id-disciplina           pic x(10).
+       05 fl-resul-nota                    pic 9(02)v99.
+       05 fl-resul-qtd-acertos             pic 9(03).
+       05 fl-resul-total-perguntas         pic 9(03).
+       05 fl-resul-data-prova              pic 9(08).
+       05 fl-resul-data-prova-r redefines fl-resul-data-prova.
+           10 fl-resul-data-prova-aaaa     pic 9(04).
+           10 fl-resul-data-prova-mm       pic 9(02).
+           10 fl-resul-data-prova-dd       pic 9(02).
+       05 fl-resul-hora-inicio             pic 9(06).
+       05 fl-resul-hora-inicio-r redefines fl-resul-hora-inicio.
+           10 fl-resul-hora-ini-hh         pic 9(02).
+           10 fl-resul-hora-ini-mm         pic 9(02).
+           10 fl-resul-hora-ini-ss         pic 9(02).
+       05 fl-resul-hora-fim                pic 9(06).
+       05 fl-resul-hora-fim-r redefines fl-resul-hora-fim.
+           10 fl-resul-hora-fim-hh         pic 9(02).
+           10 fl-resul-hora-fim-mm         pic 9(02).
+           10 fl-resul-hora-fim-ss         pic 9(02).

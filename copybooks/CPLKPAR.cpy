@@ -0,0 +1,19 @@
+      *>----------------------------------------------------------------
+      *> CPLKPAR - parametros de chamada do P02SISC20, usado tanto no seu
+      *> LINKAGE SECTION quanto pelos programas que o chamam (CALL)
+      *>----------------------------------------------------------------
+       01 lk-parametros.
+           05 lk-modo-execucao                     pic x(01).
+      *>       "I" ou space = interativo (tela)   "B" = carga em lote
+           05 lk-tipo-usuario-adm                  pic x(01).
+           05 lk-tipo-usuario-f                    pic x(01).
+           05 lk-user-id                           pic x(10).
+      *>       id de quem esta logado/chamando o programa
+           05 lk-consulta-user-id                  pic x(10).
+      *>       id do funcionario cujo historico o admin quer consultar
+      *>       (ramo "x"/"X"); se vazio, P02SISC20 pede na propria tela
+           05 lk-cod-retorno                       pic x(02).
+      *>       "00" = ok   demais codigos, ver lk-msn-erro-cod/texto
+           05 lk-msn-erro-cod                      pic x(02).
+           05 lk-msn-erro-text                     pic x(42).
+           copy CPLKRES.

@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *> CPFUNC - layout do cadastro mestre de funcionarios
+      *>----------------------------------------------------------------
+       05 fl-func-user-id                  pic x(10).
+       05 fl-func-nome                     pic x(30).
+       05 fl-func-senha                    pic x(10).
+       05 fl-func-tipo                     pic x(01).
+      *>    "A" = Administrador   "F" = Funcionario
+       05 fl-func-situacao                 pic x(01).
+      *>    "A" = Ativo   "I" = Inativo

@@ -0,0 +1,16 @@
+      *>----------------------------------------------------------------
+      *> CPAUDIT - layout do registro de auditoria do arq-resultados
+      *> Uma linha por write/rewrite, imagem antes/depois da nota
+      *>----------------------------------------------------------------
+       05 fl-audit-chave.
+           10 fl-audit-data                pic 9(08).
+           10 fl-audit-hora                pic 9(06).
+           10 fl-audit-sequencia           pic 9(04).
+       05 fl-audit-id-resultado            pic 9(02).
+       05 fl-audit-user-id                 pic x(10).
+       05 fl-audit-id-disciplina           pic x(10).
+       05 fl-audit-operacao                pic x(01).
+      *>    "I" = Inclusao   "C" = Correcao (rewrite)
+       05 fl-audit-nota-antiga             pic 9(02)v99.
+       05 fl-audit-nota-nova               pic 9(02)v99.
+       05 fl-audit-usuario-alteracao       pic x(10).

@@ -0,0 +1,27 @@
+      *>----------------------------------------------------------------
+      *> CPWSRES - layout de trabalho (working-storage) do resultado,
+      *> espelha CPFLRES com o prefixo ws-resul- (mesma convencao do
+      *> programa original de duplicar fl-/ws-)
+      *>----------------------------------------------------------------
+       05 ws-resul-chave-resul.
+           10 ws-resul-id-resultado        pic 9(02).
+           10 ws-resul-user-id             pic x(10).
+       05 ws-resul-id-disciplina           pic x(10).
+       05 ws-resul-nota                    pic 9(02)v99.
+       05 ws-resul-qtd-acertos             pic 9(03).
+       05 ws-resul-total-perguntas         pic 9(03).
+       05 ws-resul-data-prova              pic 9(08).
+       05 ws-resul-data-prova-r redefines ws-resul-data-prova.
+           10 ws-resul-data-prova-aaaa     pic 9(04).
+           10 ws-resul-data-prova-mm       pic 9(02).
+           10 ws-resul-data-prova-dd       pic 9(02).
+       05 ws-resul-hora-inicio             pic 9(06).
+       05 ws-resul-hora-inicio-r redefines ws-resul-hora-inicio.
+           10 ws-resul-hora-ini-hh         pic 9(02).
+           10 ws-resul-hora-ini-mm         pic 9(02).
+           10 ws-resul-hora-ini-ss         pic 9(02).
+       05 ws-resul-hora-fim                pic 9(06).
+       05 ws-resul-hora-fim-r redefines ws-resul-hora-fim.
+           10 ws-resul-hora-fim-hh         pic 9(02).
+           10 ws-resul-hora-fim-mm         pic 9(02).
+           10 ws-resul-hora-fim-ss         pic 9(02).

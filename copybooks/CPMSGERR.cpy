@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> CPMSGERR - layout padrao de mensagem de erro do shop
+      *>----------------------------------------------------------------
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic x(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).

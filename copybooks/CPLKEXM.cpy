@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *> CPLKEXM - parametros de chamada do P02SISC21 (programa de prova)
+      *>----------------------------------------------------------------
+       01 lk-param-exame.
+           05 lk-exame-user-id                     pic x(10).
+           05 lk-exame-id-disciplina                pic x(10).
+           05 lk-exame-cod-retorno                  pic x(02).
+      *>       "00" = ok   demais codigos, ver lk-exame-msn-erro-cod/texto
+           05 lk-exame-msn-erro-cod                 pic x(02).
+           05 lk-exame-msn-erro-text                pic x(42).

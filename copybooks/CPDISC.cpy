@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *> CPDISC - layout do cadastro mestre de disciplinas
+      *>----------------------------------------------------------------
+       05 fl-disc-id-disciplina            pic x(10).
+       05 fl-disc-nome                     pic x(30).
+       05 fl-disc-nota-minima              pic 9(02)v99.
+       05 fl-disc-qtd-perguntas            pic 9(03).
+       05 fl-disc-situacao                 pic x(01).
+      *>    "A" = Ativa   "I" = Inativa

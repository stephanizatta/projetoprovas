@@ -0,0 +1,75 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02SISC25".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-operador-id                           pic x(10).
+
+      *>----Parametros de chamada do P02SISC20
+           copy CPLKPAR.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-processa-carga
+           stop run
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Driver de lote standalone para a carga em massa de notas (req 007):
+      *> P02SISC20 virou um programa chamado (request 009), entao a carga em
+      *> lote precisa de alguem que chame com lk-modo-execucao = "B" - este
+      *> programa nao faz mais nada alem disso, igual P02SISC22/P02SISC23 sao
+      *> mains standalone para relatorio/extrato.
+      *>------------------------------------------------------------------------
+       1000-processa-carga section.
+           move spaces to ws-operador-id
+           display "P02SISC25 - ID do operador responsavel pela carga: "
+               with no advancing
+           accept ws-operador-id
+
+           initialize lk-parametros
+           move "B"            to lk-modo-execucao
+           move space          to lk-tipo-usuario-adm
+           move space          to lk-tipo-usuario-f
+      *>       lk-user-id alimenta fl-audit-usuario-alteracao em
+      *>       2260-grava-auditoria (P02SISC20) - sem isso toda auditoria da
+      *>       carga em lote ficava com "quem alterou" em branco (review)
+           move ws-operador-id to lk-user-id
+           call "P02SISC20" using lk-parametros
+
+           if lk-cod-retorno <> "00" then
+               display erase
+               display "P02SISC25 - carga em lote terminou com erro: "
+                   with no advancing
+               display lk-msn-erro-text
+           else
+               display "P02SISC25 - carga em lote concluida com sucesso."
+           end-if
+           .
+       1000-processa-carga-exit.
+           exit.

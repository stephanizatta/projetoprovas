@@ -0,0 +1,348 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02SISC21".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-perguntas assign to "arq-perguntas.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-perg-chave
+           file status is ws-fs-arq-perguntas.
+
+      *> Aberto so para leitura, para descobrir o proximo id-resultado livre
+      *> do funcionario antes de chamar o P02SISC20 (req 000/req 002)
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-resul-chave-resul
+           alternate key is fl-resul-user-id with duplicates
+           alternate key is fl-resul-id-disciplina with duplicates
+           file status is ws-fs-arq-resultados.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-perguntas.
+       01 fl-pergunta.
+           copy CPPERG.
+
+       fd arq-resultados.
+       01 fl-resultado.
+           copy CPFLRES.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-perguntas                      pic x(02).
+       77 ws-fs-arq-resultados                     pic x(02).
+
+       77 ws-disciplina                            pic x(10).
+       77 ws-ult-id-resultado                      pic 9(02) value 0.
+       77 ws-novo-id-resultado                     pic 9(02) value 0.
+       77 ws-fim-resultados                        pic x(01) value "N".
+       77 ws-num-pergunta                          pic 9(03).
+       77 ws-resposta-funcionario                  pic x(01).
+       77 ws-qtd-acertos                           pic 9(03) value 0.
+       77 ws-total-perguntas                       pic 9(03) value 0.
+       77 ws-nota                                  pic 9(02)v99 value 0.
+       77 ws-fim-perguntas                         pic x(01) value "N".
+
+       77 ws-data-hoje                             pic 9(08).
+       77 ws-hora-sistema-ini                      pic 9(08).
+       77 ws-hora-sistema-fim                      pic 9(08).
+
+           copy CPMSGERR.
+
+      *>----Parametros de chamada do programa que grava o resultado
+           copy CPLKPAR.
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+       copy CPLKEXM.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+       01 sc-tela-pergunta.
+           05 blank screen.
+           05 line 01 col 01 value "PROVA - DISCIPLINA:                                                            "
+           foreground-color 12.
+           05 line 01 col 21 pic x(10) from ws-disciplina.
+           05 line 03 col 01 value "PERGUNTA:                                                                       ".
+           05 line 03 col 11 pic zz9 from ws-num-pergunta.
+           05 line 05 col 01 pic x(60) from fl-perg-enunciado.
+           05 line 07 col 01 value "A)                                                                              ".
+           05 line 07 col 04 pic x(40) from fl-perg-opcao-a.
+           05 line 08 col 01 value "B)                                                                              ".
+           05 line 08 col 04 pic x(40) from fl-perg-opcao-b.
+           05 line 09 col 01 value "C)                                                                              ".
+           05 line 09 col 04 pic x(40) from fl-perg-opcao-c.
+           05 line 10 col 01 value "D)                                                                              ".
+           05 line 10 col 04 pic x(40) from fl-perg-opcao-d.
+           05 line 12 col 01 value "SUA RESPOSTA (A/B/C/D):                                                         ".
+           05 line 12 col 25 pic x(01) using ws-resposta-funcionario.
+
+
+      *>Declaração do corpo do programa
+       procedure division using lk-param-exame.
+
+       0000-controle section.
+           move "00" to lk-exame-cod-retorno
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           goback
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-inicializa section.
+           open input arq-perguntas
+           if ws-fs-arq-perguntas  <> "00" then
+               move 1                                  to ws-msn-erro-ofsset
+               move ws-fs-arq-perguntas                to ws-msn-erro-cod
+               move "Erro ao abrir arq. perguntas"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move lk-exame-id-disciplina to ws-disciplina
+           accept ws-data-hoje        from date yyyymmdd
+           accept ws-hora-sistema-ini from time
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Percorre as perguntas da disciplina (chave fl-perg-id-disciplina),
+      *> apresenta cada uma ao funcionario, confere a resposta e acumula o
+      *> numero de acertos (req 000)
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           move "N"            to ws-fim-perguntas
+           move ws-disciplina  to fl-perg-id-disciplina
+           move 1              to fl-perg-num-pergunta
+
+           start arq-perguntas key is not less than fl-perg-chave
+               invalid key
+                   move "S" to ws-fim-perguntas
+           end-start
+
+           perform until ws-fim-perguntas = "S"
+               read arq-perguntas next record
+                   at end
+                       move "S" to ws-fim-perguntas
+                   not at end
+                       if fl-perg-id-disciplina <> ws-disciplina then
+                           move "S" to ws-fim-perguntas
+                       else
+                           add 1 to ws-total-perguntas
+                           move fl-perg-num-pergunta to ws-num-pergunta
+                           move space to ws-resposta-funcionario
+                           display sc-tela-pergunta
+                           accept  sc-tela-pergunta
+                           move function upper-case(ws-resposta-funcionario)
+                               to ws-resposta-funcionario
+                           if ws-resposta-funcionario = fl-perg-resposta-certa then
+                               add 1 to ws-qtd-acertos
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           accept ws-hora-sistema-fim from time
+
+           if ws-total-perguntas > 0 then
+               compute ws-nota rounded =
+                   (ws-qtd-acertos / ws-total-perguntas) * 10
+               perform 2500-grava-resultado
+           else
+      *>       disciplina sem pergunta cadastrada (digitada errada, ou banco
+      *>       de perguntas ainda nao carregado) - gravar um 0/0 "concluido"
+      *>       fabricaria um resultado permanente para um exame que nunca
+      *>       aconteceu de verdade (review)
+               move "V6"                                        to lk-exame-cod-retorno
+               move "V6"                                        to lk-exame-msn-erro-cod
+               move "Disciplina sem perguntas cadastradas"      to lk-exame-msn-erro-text
+               display erase
+               display lk-exame-msn-erro-text
+           end-if
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Descobre o maior id-resultado ja gravado para este funcionario (em
+      *> qualquer disciplina) percorrendo a chave alternativa fl-resul-user-id,
+      *> e usa o proximo numero livre - evita que uma segunda disciplina (ou
+      *> repeticao) na mesma sessao do menu colida com a chave primaria de um
+      *> resultado ja gravado e vire uma regravacao por engano (req 000/002)
+      *>------------------------------------------------------------------------
+      *>       arq-resultados e aberto e fechado aqui mesmo, em vez de ficar
+      *>       aberto pela duracao inteira do programa - logo em seguida
+      *>       2500-grava-resultado chama P02SISC20, que abre o mesmo arquivo
+      *>       fisico I-O; manter os dois abertos ao mesmo tempo e o que
+      *>       causava duas ativacoes de programa com handle aberto do mesmo
+      *>       arquivo na mesma run unit (review)
+       2450-determina-id-resultado section.
+           open input arq-resultados
+           if ws-fs-arq-resultados  <> "00"
+           and ws-fs-arq-resultados <> "05" then
+               move 4                                  to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-resultados" to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0                    to ws-ult-id-resultado
+           move "N"                  to ws-fim-resultados
+           move lk-exame-user-id     to fl-resul-user-id
+           start arq-resultados key is equal fl-resul-user-id
+               invalid key
+                   move "S" to ws-fim-resultados
+           end-start
+
+           perform until ws-fim-resultados = "S"
+               read arq-resultados next record
+                   at end
+                       move "S" to ws-fim-resultados
+                   not at end
+                       if fl-resul-user-id <> lk-exame-user-id then
+                           move "S" to ws-fim-resultados
+                       else
+                           if fl-resul-id-resultado > ws-ult-id-resultado
+                               move fl-resul-id-resultado to ws-ult-id-resultado
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+      *>       pic 9(02) satura em 99 - sem o ON SIZE ERROR, o 100o resultado
+      *>       do funcionario dava wrap para 00 e regravava por cima de
+      *>       qualquer registro que ja estivesse com essa chave (review)
+           add 1 to ws-ult-id-resultado giving ws-novo-id-resultado
+               on size error
+                   move 6                                             to ws-msn-erro-ofsset
+                   move "V7"                                          to ws-msn-erro-cod
+                   move "Limite de id-resultado (99) atingido"        to ws-msn-erro-text
+                   perform finaliza-anormal
+           end-add
+
+           close arq-resultados
+           if ws-fs-arq-resultados  <> "00" then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       2450-determina-id-resultado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Chama o P02SISC20 para persistir o resultado da prova, usando o
+      *> caminho de gravacao dele (fl-resul-nota / fl-resul-chave-resul)
+      *> em vez de lancarmos a nota na mao depois (req 000)
+      *>------------------------------------------------------------------------
+       2500-grava-resultado section.
+           perform 2450-determina-id-resultado
+
+           initialize lk-parametros
+           move space                   to lk-modo-execucao
+           move space                   to lk-tipo-usuario-adm
+           move "X"                     to lk-tipo-usuario-f
+           move lk-exame-user-id        to lk-user-id
+           move ws-novo-id-resultado    to lk-resul-id-resultado
+           move lk-exame-user-id        to lk-resul-user-id
+           move ws-disciplina           to lk-resul-id-disciplina
+           move ws-nota                 to lk-resul-nota
+           move ws-qtd-acertos          to lk-resul-qtd-acertos
+           move ws-total-perguntas      to lk-resul-total-perguntas
+           move ws-data-hoje            to lk-resul-data-prova
+           move ws-hora-sistema-ini(1:6) to lk-resul-hora-inicio
+           move ws-hora-sistema-fim(1:6) to lk-resul-hora-fim
+
+           call "P02SISC20" using lk-parametros
+           move lk-cod-retorno     to lk-exame-cod-retorno
+           move lk-msn-erro-cod    to lk-exame-msn-erro-cod
+           move lk-msn-erro-text   to lk-exame-msn-erro-text
+           if lk-cod-retorno = "99" then
+      *>       erro fatal (I-O) dentro de P02SISC20, nao uma validacao de
+      *>       negocio - propaga o mesmo fatal para quem chamou P02SISC21
+      *>       em vez de so mostrar uma mensagem e seguir em frente (review)
+               move 2                                        to ws-msn-erro-ofsset
+               move lk-msn-erro-cod                          to ws-msn-erro-cod
+               move lk-msn-erro-text                         to ws-msn-erro-text
+               perform finaliza-anormal
+           else
+               if lk-cod-retorno <> "00" then
+                   move 2                                        to ws-msn-erro-ofsset
+                   move lk-msn-erro-cod                          to ws-msn-erro-cod
+                   move lk-msn-erro-text                         to ws-msn-erro-text
+                   display erase
+                   display ws-msn-erro
+               end-if
+           end-if
+           .
+       2500-grava-resultado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+      *> P02SISC21 tambem e chamado (por P02SISC24) - GOBACK em vez de STOP
+      *> RUN pelo mesmo motivo de P02SISC20 (review): nao derrubar quem
+      *> chamou. lk-exame-cod-retorno = "99" sinaliza erro fatal/I-O.
+      *>       Tambem nao e INITIAL - fecha os arquivos que possa ter aberto
+      *>       antes do GOBACK, senao a proxima CALL no mesmo login (proxima
+      *>       disciplina do menu do funcionario) acha tudo ja aberto em
+      *>       1000-inicializa e falha de novo (mesmo problema do P02SISC20 -
+      *>       review).
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           close arq-perguntas
+           close arq-resultados
+           move "99"                   to lk-exame-cod-retorno
+           move ws-msn-erro-cod        to lk-exame-msn-erro-cod
+           move ws-msn-erro-text       to lk-exame-msn-erro-text
+           goback
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-perguntas
+           if ws-fs-arq-perguntas  <> "00" then
+               move 3                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-perguntas                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. perguntas"       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       3000-finaliza-exit.
+           exit.

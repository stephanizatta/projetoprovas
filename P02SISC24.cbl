@@ -0,0 +1,265 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02SISC24".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+      *> Reaproveita o cadastro de funcionarios (ja tem user-id/senha/tipo/
+      *> situacao) como arquivo de usuarios para o login - evita duplicar
+      *> cadastro so para autenticacao
+           select arq-funcionarios assign to "arq-funcionarios.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-func-user-id
+           file status is ws-fs-arq-funcionarios.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-funcionarios.
+       01 fl-funcionario.
+           copy CPFUNC.
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-funcionarios                   pic x(02).
+
+       77 ws-login-user-id                         pic x(10).
+       77 ws-login-senha                           pic x(10).
+       77 ws-login-ok                               pic x(01) value "N".
+       77 ws-login-tipo                             pic x(01).
+       77 ws-tentativas                            pic 9(01) value 0.
+       77 ws-opcao-menu                            pic x(01).
+       77 ws-disciplina-escolhida                  pic x(10).
+       77 ws-consulta-alvo                         pic x(10).
+
+           copy CPMSGERR.
+
+      *>----Parametros de chamada dos demais programas do sistema
+           copy CPLKPAR.
+           copy CPLKEXM.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+       01 sc-tela-login.
+           05 blank screen.
+           05 line 01 col 01 value "          LOGIN - SISTEMA DE PROVAS                                            "
+           foreground-color 12.
+           05 line 03 col 01 value "  ID DO FUNCIONARIO:                                                            ".
+           05 line 03 col 23 pic x(10) using ws-login-user-id.
+           05 line 05 col 01 value "  SENHA:                                                                        ".
+           05 line 05 col 11 pic x(10) using ws-login-senha no echo.
+
+       01 sc-tela-menu-func.
+           05 blank screen.
+           05 line 01 col 01 value "          MENU DO FUNCIONARIO                                                  "
+           foreground-color 12.
+           05 line 03 col 01 value "  [1] Fazer prova de uma disciplina                                            ".
+           05 line 04 col 01 value "  [2] Sair                                                                      ".
+           05 line 06 col 01 value "  OPCAO:                                                                        ".
+           05 line 06 col 11 pic x(01) using ws-opcao-menu.
+
+       01 sc-tela-escolhe-disciplina.
+           05 blank screen.
+           05 line 01 col 01 value "  DISCIPLINA A SER REALIZADA:                                                  ".
+           05 line 01 col 32 pic x(10) using ws-disciplina-escolhida.
+
+       01 sc-tela-escolhe-consulta.
+           05 blank screen.
+           05 line 01 col 01 value "  ID DO FUNCIONARIO A CONSULTAR:                                               ".
+           05 line 01 col 35 pic x(10) using ws-consulta-alvo.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-login
+           perform 2050-fecha-funcionarios
+           if ws-login-ok = "S" then
+               perform 3000-processa-usuario
+           end-if
+           stop run
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-inicializa section.
+           open input arq-funcionarios
+           if ws-fs-arq-funcionarios  <> "00" then
+               move 1                                      to ws-msn-erro-ofsset
+               move ws-fs-arq-funcionarios                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. funcionarios"      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Autentica o operador contra o cadastro de funcionarios e descobre
+      *> se ele e administrador ou funcionario comum (req 009)
+      *>------------------------------------------------------------------------
+       2000-login section.
+           perform until ws-login-ok = "S" or ws-tentativas >= 3
+               move spaces to ws-login-user-id
+               move spaces to ws-login-senha
+               display sc-tela-login
+               accept  sc-tela-login
+               move ws-login-user-id to fl-func-user-id
+               read arq-funcionarios
+                   invalid key
+                       add 1 to ws-tentativas
+                       display erase
+                       display "Funcionario nao encontrado. Tente novamente."
+                   not invalid key
+                       if fl-func-situacao <> "A" then
+                           add 1 to ws-tentativas
+                           display erase
+                           display "Funcionario inativo."
+                       else
+                           if fl-func-senha = ws-login-senha then
+                               move "S"           to ws-login-ok
+                               move fl-func-tipo   to ws-login-tipo
+                           else
+                               add 1 to ws-tentativas
+                               display erase
+                               display "Senha invalida. Tente novamente."
+                           end-if
+                       end-if
+               end-read
+           end-perform
+
+           if ws-login-ok <> "S" then
+               display erase
+               display "Numero maximo de tentativas excedido. Encerrando."
+           end-if
+           .
+       2000-login-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> arq-funcionarios so e lido durante o login (2000) - fecha aqui, antes
+      *> de chamar P02SISC20/P02SISC21, em vez de manter o arquivo aberto pela
+      *> sessao inteira enquanto os programas chamados abrem o mesmo arquivo
+      *> fisico de novo (review). fl-func-tipo/fl-func-user-id do login ja
+      *> foram copiados para ws-login-tipo/ws-login-user-id antes deste close.
+      *>------------------------------------------------------------------------
+       2050-fecha-funcionarios section.
+           close arq-funcionarios
+           if ws-fs-arq-funcionarios  <> "00" then
+               move 2                                      to ws-msn-erro-ofsset
+               move ws-fs-arq-funcionarios                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. funcionarios"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       2050-fecha-funcionarios-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Com o login ja validado, chama o P02SISC20 passando o tipo de
+      *> usuario e o user-id atraves do linkage section, em vez de alguem
+      *> precisar montar esses flags na mao (req 009)
+      *>------------------------------------------------------------------------
+       3000-processa-usuario section.
+           if ws-login-tipo = "A" then
+               move spaces to ws-consulta-alvo
+               display sc-tela-escolhe-consulta
+               accept  sc-tela-escolhe-consulta
+
+               initialize lk-parametros
+               move space              to lk-modo-execucao
+               move "X"                to lk-tipo-usuario-adm
+               move space              to lk-tipo-usuario-f
+               move ws-login-user-id   to lk-user-id
+               move ws-consulta-alvo   to lk-consulta-user-id
+               call "P02SISC20" using lk-parametros
+               if lk-cod-retorno = "99" then
+      *>               erro fatal (I-O) dentro de P02SISC20 - encerra com a
+      *>               mesma mensagem em vez de so avisar e continuar (review)
+                   move 3                                      to ws-msn-erro-ofsset
+                   move lk-msn-erro-cod                        to ws-msn-erro-cod
+                   move lk-msn-erro-text                       to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   if lk-cod-retorno <> "00" then
+                       display erase
+                       display lk-msn-erro-text
+                   end-if
+               end-if
+           else
+               perform 3100-menu-funcionario
+           end-if
+           .
+       3000-processa-usuario-exit.
+           exit.
+
+       3100-menu-funcionario section.
+           move space to ws-opcao-menu
+           perform until ws-opcao-menu = "2"
+               display sc-tela-menu-func
+               accept  sc-tela-menu-func
+               evaluate ws-opcao-menu
+                   when "1"
+                       move spaces to ws-disciplina-escolhida
+                       display sc-tela-escolhe-disciplina
+                       accept  sc-tela-escolhe-disciplina
+                       move ws-login-user-id        to lk-exame-user-id
+                       move ws-disciplina-escolhida to lk-exame-id-disciplina
+                       call "P02SISC21" using lk-param-exame
+                       if lk-exame-cod-retorno = "99" then
+                           move 4                                      to ws-msn-erro-ofsset
+                           move lk-exame-msn-erro-cod                  to ws-msn-erro-cod
+                           move lk-exame-msn-erro-text                 to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           if lk-exame-cod-retorno <> "00" then
+                               display erase
+                               display lk-exame-msn-erro-text
+                           end-if
+                       end-if
+                   when "2"
+                       continue
+                   when other
+                       display erase
+                       display "Opcao invalida."
+               end-evaluate
+           end-perform
+           .
+       3100-menu-funcionario-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.

@@ -0,0 +1,257 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02SISC23".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fl-resul-chave-resul
+           alternate key is fl-resul-user-id with duplicates
+           alternate key is fl-resul-id-disciplina with duplicates
+           file status is ws-fs-arq-resultados.
+
+           select arq-disciplinas assign to "arq-disciplinas.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-disc-id-disciplina
+           file status is ws-fs-arq-disciplinas.
+
+      *> Extrato plano, layout fixo, entregue a carga noturna do LMS/RH
+           select arq-extrato-lms assign to "arq-extrato-lms.dat"
+           organization is sequential
+           access mode is sequential
+           file status is ws-fs-arq-extrato.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-resultados.
+       01 fl-resultado.
+           copy CPFLRES.
+
+       fd arq-disciplinas.
+       01 fl-disciplina.
+           copy CPDISC.
+
+       fd arq-extrato-lms
+           record contains 33 characters.
+       01 fl-extrato-lms.
+           05 ext-lms-user-id                      pic x(10).
+           05 ext-lms-id-disciplina                pic x(10).
+           05 ext-lms-nota                         pic 9(02)v99.
+           05 ext-lms-data-prova                   pic 9(08).
+           05 ext-lms-flag-aprovado                pic x(01).
+      *>       "S" = aprovado (nota >= nota minima da disciplina)
+      *>       "N" = reprovado
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-resultados                     pic x(02).
+       77 ws-fs-arq-disciplinas                     pic x(02).
+       77 ws-fs-arq-extrato                         pic x(02).
+
+       77 ws-fim-arquivo                           pic x(01) value "N".
+       77 ws-disciplina-cache                      pic x(10) value spaces.
+       77 ws-nota-minima-cache                     pic 9(02)v99 value 0.
+       77 ws-disc-cache-orfa                       pic x(01) value "N".
+       77 ws-qtd-extraidos                         pic 9(07) value 0.
+       77 ws-qtd-orfaos                            pic 9(07) value 0.
+
+           copy CPMSGERR.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           stop run
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-inicializa section.
+           open input arq-resultados
+           if ws-fs-arq-resultados  <> "00" then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arq-disciplinas
+           if ws-fs-arq-disciplinas  <> "00" then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-disciplinas                to ws-msn-erro-cod
+               move "Erro ao abrir arq. disciplinas"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arq-extrato-lms
+           if ws-fs-arq-extrato  <> "00" then
+               move 3                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-extrato                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. extrato-lms"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Le arq-resultados sequencialmente (ordem fisica do arquivo) e gera
+      *> uma linha de extrato por resultado, aplicando a nota minima de cada
+      *> disciplina para marcar aprovado/reprovado (req 008)
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           perform 2100-ler-primeiro-resultado
+           perform until ws-fim-arquivo = "S"
+               perform 2200-monta-extrato
+               perform 2300-ler-proximo-resultado
+           end-perform
+           .
+       2000-processamento-exit.
+           exit.
+
+       2100-ler-primeiro-resultado section.
+           read arq-resultados next record
+               at end
+                   move "S" to ws-fim-arquivo
+               not at end
+                   continue
+           end-read
+           .
+       2100-ler-primeiro-resultado-exit.
+           exit.
+
+       2300-ler-proximo-resultado section.
+           read arq-resultados next record
+               at end
+                   move "S" to ws-fim-arquivo
+               not at end
+                   continue
+           end-read
+           .
+       2300-ler-proximo-resultado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Busca a nota minima da disciplina (com cache simples do ultimo valor
+      *> lido, ja que os resultados tendem a vir agrupados por disciplina) e
+      *> grava a linha do extrato
+      *>------------------------------------------------------------------------
+       2200-monta-extrato section.
+           if fl-resul-id-disciplina <> ws-disciplina-cache then
+               move fl-resul-id-disciplina to ws-disciplina-cache
+               move fl-resul-id-disciplina to fl-disc-id-disciplina
+               read arq-disciplinas
+                   invalid key
+                       move "S" to ws-disc-cache-orfa
+                       move 0   to ws-nota-minima-cache
+                   not invalid key
+                       move "N" to ws-disc-cache-orfa
+                       move fl-disc-nota-minima to ws-nota-minima-cache
+               end-read
+           end-if
+
+      *>   Disciplina sem cadastro: nao da para saber a nota minima, e o
+      *>   extrato nao tem como marcar "indeterminado" (so aceita S/N) - em
+      *>   vez de fabricar um aprovado/reprovado, o registro fica de fora do
+      *>   extrato e a disciplina orfa e contada para conferencia (req 008/review)
+           if ws-disc-cache-orfa = "S" then
+               add 1 to ws-qtd-orfaos
+           else
+               move fl-resul-user-id       to ext-lms-user-id
+               move fl-resul-id-disciplina to ext-lms-id-disciplina
+               move fl-resul-nota          to ext-lms-nota
+               move fl-resul-data-prova    to ext-lms-data-prova
+
+               if fl-resul-nota >= ws-nota-minima-cache then
+                   move "S" to ext-lms-flag-aprovado
+               else
+                   move "N" to ext-lms-flag-aprovado
+               end-if
+
+               write fl-extrato-lms
+               if ws-fs-arq-extrato  <> "00" then
+                   move 4                                      to ws-msn-erro-ofsset
+                   move ws-fs-arq-extrato                       to ws-msn-erro-cod
+                   move "Erro ao escrever arq. extrato-lms"     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1 to ws-qtd-extraidos
+           end-if
+           .
+       2200-monta-extrato-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-resultados
+           if ws-fs-arq-resultados  <> "00" then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-disciplinas
+           if ws-fs-arq-disciplinas  <> "00" then
+               move 6                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-disciplinas                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. disciplinas"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-extrato-lms
+           if ws-fs-arq-extrato  <> "00" then
+               move 7                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-extrato                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. extrato-lms"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "P02SISC23 - registros extraidos para o LMS/RH: " with no advancing
+           display ws-qtd-extraidos
+           if ws-qtd-orfaos > 0 then
+               display "P02SISC23 - resultados de disciplina orfa ignorados: "
+                   with no advancing
+               display ws-qtd-orfaos
+           end-if
+           .
+       3000-finaliza-exit.
+           exit.

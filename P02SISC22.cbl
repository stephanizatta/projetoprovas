@@ -0,0 +1,363 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P02SISC22".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-resul-chave-resul
+           alternate key is fl-resul-user-id with duplicates
+           alternate key is fl-resul-id-disciplina with duplicates
+           file status is ws-fs-arq-resultados.
+
+           select arq-disciplinas assign to "arq-disciplinas.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-disc-id-disciplina
+           file status is ws-fs-arq-disciplinas.
+
+           select arq-relatorio assign to "arq-relatorio-notas.txt"
+           organization is line sequential
+           file status is ws-fs-arq-relatorio.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-resultados.
+       01 fl-resultado.
+           copy CPFLRES.
+
+       fd arq-disciplinas.
+       01 fl-disciplina.
+           copy CPDISC.
+
+       fd arq-relatorio
+           record contains 132 characters.
+       01 fl-rel-linha                             pic x(132).
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-resultados                     pic x(02).
+       77 ws-fs-arq-disciplinas                     pic x(02).
+       77 ws-fs-arq-relatorio                       pic x(02).
+
+       77 ws-fim-arquivo                           pic x(01) value "N".
+       77 ws-primeira-leitura                      pic x(01) value "S".
+       77 ws-disciplina-atual                      pic x(10) value spaces.
+       77 ws-nome-disciplina-atual                 pic x(30) value spaces.
+       77 ws-nota-minima-atual                     pic 9(02)v99 value 0.
+       77 ws-disc-orfa                             pic x(01) value "N".
+      *>    "S" = disciplina do resultado nao esta cadastrada - nao da para
+      *>    saber a nota minima, entao os resultados ficam indeterminados
+      *>    em vez de aprovados/reprovados (req 004/review)
+
+       77 ws-qtd-aprovados                         pic 9(05) value 0.
+       77 ws-qtd-reprovados                        pic 9(05) value 0.
+       77 ws-qtd-notas                             pic 9(05) value 0.
+       77 ws-soma-notas                            pic 9(07)v99 value 0.
+       77 ws-media-nota                            pic 9(02)v99 value 0.
+
+       77 ws-qtd-disciplinas                       pic 9(05) value 0.
+       77 ws-data-prova-edt                        pic x(10).
+
+           copy CPMSGERR.
+
+       01 ws-linha-cabecalho-1.
+           05 filler                               pic x(15) value "DISCIPLINA: ".
+           05 ws-cab-id-disciplina                 pic x(10).
+           05 filler                               pic x(03) value " - ".
+           05 ws-cab-nome-disciplina               pic x(30).
+
+       01 ws-linha-cabecalho-2.
+           05 filler                               pic x(04) value spaces.
+           05 filler                               pic x(10) value "FUNCIONARIO".
+           05 filler                               pic x(06) value spaces.
+           05 filler                               pic x(04) value "NOTA".
+           05 filler                               pic x(06) value spaces.
+           05 filler                               pic x(14) value "DATA DA PROVA".
+           05 filler                               pic x(03) value spaces.
+           05 filler                               pic x(10) value "SITUACAO".
+
+       01 ws-linha-detalhe.
+           05 filler                               pic x(04) value spaces.
+           05 ws-lin-user-id                       pic x(10).
+           05 filler                               pic x(06) value spaces.
+           05 ws-lin-nota                          pic z9,99.
+           05 filler                               pic x(05) value spaces.
+           05 ws-lin-data                          pic x(10).
+           05 filler                               pic x(04) value spaces.
+           05 ws-lin-situacao                      pic x(10).
+
+       01 ws-linha-subtotal-1.
+           05 filler                               pic x(04) value spaces.
+           05 filler                               pic x(20) value "TOTAL APROVADOS:    ".
+           05 ws-sub-aprovados                     pic zzzz9.
+
+       01 ws-linha-subtotal-2.
+           05 filler                               pic x(04) value spaces.
+           05 filler                               pic x(20) value "TOTAL REPROVADOS:   ".
+           05 ws-sub-reprovados                     pic zzzz9.
+
+       01 ws-linha-subtotal-3.
+           05 filler                               pic x(04) value spaces.
+           05 filler                               pic x(20) value "MEDIA DA DISCIPLINA:".
+           05 ws-sub-media                          pic z9,99.
+
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           stop run
+           .
+       0000-controle-exit.
+           exit.
+
+       1000-inicializa section.
+           open input arq-resultados
+           if ws-fs-arq-resultados  <> "00" then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arq-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arq-disciplinas
+           if ws-fs-arq-disciplinas  <> "00" then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-disciplinas                to ws-msn-erro-cod
+               move "Erro ao abrir arq. disciplinas"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arq-relatorio
+           if ws-fs-arq-relatorio  <> "00" then
+               move 3                                    to ws-msn-erro-ofsset
+               move ws-fs-arq-relatorio                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. relatorio"       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move "RELATORIO DE NOTAS POR DISCIPLINA" to fl-rel-linha
+           write fl-rel-linha
+           move spaces to fl-rel-linha
+           write fl-rel-linha
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Percorre arq-resultados pela chave alternativa fl-resul-id-disciplina
+      *> (ordem de disciplina) e gera quebra de controle por disciplina,
+      *> imprimindo cada resultado e os subtotais aprovados/reprovados/media
+      *> (req 004)
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           move low-values to fl-resul-id-disciplina
+           start arq-resultados key is greater than or equal fl-resul-id-disciplina
+               invalid key
+                   move "S" to ws-fim-arquivo
+           end-start
+
+           perform until ws-fim-arquivo = "S"
+               read arq-resultados next record
+                   at end
+                       move "S" to ws-fim-arquivo
+                   not at end
+                       if ws-primeira-leitura = "S" then
+                           move "N"                       to ws-primeira-leitura
+                           move fl-resul-id-disciplina     to ws-disciplina-atual
+                           perform 2100-inicia-disciplina
+                       end-if
+                       if fl-resul-id-disciplina <> ws-disciplina-atual then
+                           perform 2200-imprime-subtotal
+                           move fl-resul-id-disciplina     to ws-disciplina-atual
+                           perform 2100-inicia-disciplina
+                       end-if
+                       perform 2300-imprime-detalhe
+               end-read
+           end-perform
+
+           if ws-primeira-leitura = "N" then
+               perform 2200-imprime-subtotal
+           end-if
+
+           if ws-qtd-disciplinas = 0 then
+               move "Nenhum resultado encontrado em arq-resultados" to fl-rel-linha
+               write fl-rel-linha
+           end-if
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Inicia a quebra de uma nova disciplina: busca nome/nota minima e
+      *> imprime o cabecalho, zerando os acumuladores
+      *>------------------------------------------------------------------------
+       2100-inicia-disciplina section.
+           add 1 to ws-qtd-disciplinas
+           move 0 to ws-qtd-aprovados
+           move 0 to ws-qtd-reprovados
+           move 0 to ws-qtd-notas
+           move 0 to ws-soma-notas
+           move 0 to ws-media-nota
+
+           move ws-disciplina-atual to fl-disc-id-disciplina
+           read arq-disciplinas
+               invalid key
+                   move "S"          to ws-disc-orfa
+                   move spaces       to ws-nome-disciplina-atual
+                   move 0            to ws-nota-minima-atual
+               not invalid key
+                   move "N"                to ws-disc-orfa
+                   move fl-disc-nome       to ws-nome-disciplina-atual
+                   move fl-disc-nota-minima to ws-nota-minima-atual
+           end-read
+
+           if ws-disc-orfa = "S" then
+               move spaces to fl-rel-linha
+               write fl-rel-linha
+               string "** ATENCAO: disciplina " ws-disciplina-atual
+                      " nao cadastrada - resultados abaixo ficam"
+                      " INDETERMINADOS **" delimited by size
+                      into fl-rel-linha
+               write fl-rel-linha
+           end-if
+
+           move spaces to fl-rel-linha
+           write fl-rel-linha
+           move ws-disciplina-atual       to ws-cab-id-disciplina
+           move ws-nome-disciplina-atual  to ws-cab-nome-disciplina
+           move ws-linha-cabecalho-1      to fl-rel-linha
+           write fl-rel-linha
+           move ws-linha-cabecalho-2      to fl-rel-linha
+           write fl-rel-linha
+           .
+       2100-inicia-disciplina-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Imprime a linha de detalhe de um resultado e acumula as estatisticas
+      *> de aprovacao/reprovacao da disciplina corrente
+      *>------------------------------------------------------------------------
+       2300-imprime-detalhe section.
+           string fl-resul-data-prova-dd   "/"
+                  fl-resul-data-prova-mm   "/"
+                  fl-resul-data-prova-aaaa
+                  delimited by size into ws-data-prova-edt
+
+           move fl-resul-user-id to ws-lin-user-id
+           move fl-resul-nota    to ws-lin-nota
+           move ws-data-prova-edt to ws-lin-data
+
+           if ws-disc-orfa = "S" then
+      *>       disciplina nao cadastrada: nao da para saber a nota minima,
+      *>       entao o resultado fica fora das estatisticas de aprovacao/
+      *>       reprovacao em vez de herdar um limite fabricado (req 004/review)
+               move "INDETERM." to ws-lin-situacao
+           else
+               if fl-resul-nota >= ws-nota-minima-atual then
+                   move "APROVADO"  to ws-lin-situacao
+                   add 1 to ws-qtd-aprovados
+               else
+                   move "REPROVADO" to ws-lin-situacao
+                   add 1 to ws-qtd-reprovados
+               end-if
+               add 1             to ws-qtd-notas
+               add fl-resul-nota to ws-soma-notas
+           end-if
+
+           move ws-linha-detalhe to fl-rel-linha
+           write fl-rel-linha
+           .
+       2300-imprime-detalhe-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Imprime o subtotal (aprovados/reprovados/media) da disciplina corrente
+      *>------------------------------------------------------------------------
+       2200-imprime-subtotal section.
+           if ws-qtd-notas > 0 then
+               compute ws-media-nota rounded = ws-soma-notas / ws-qtd-notas
+           else
+               move 0 to ws-media-nota
+           end-if
+
+           move spaces to fl-rel-linha
+           write fl-rel-linha
+           move ws-qtd-aprovados  to ws-sub-aprovados
+           move ws-linha-subtotal-1 to fl-rel-linha
+           write fl-rel-linha
+           move ws-qtd-reprovados to ws-sub-reprovados
+           move ws-linha-subtotal-2 to fl-rel-linha
+           write fl-rel-linha
+           move ws-media-nota     to ws-sub-media
+           move ws-linha-subtotal-3 to fl-rel-linha
+           write fl-rel-linha
+           .
+       2200-imprime-subtotal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *> Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-resultados
+           if ws-fs-arq-resultados  <> "00" then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-resultados                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arq-resultados"  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-disciplinas
+           if ws-fs-arq-disciplinas  <> "00" then
+               move 5                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-disciplinas                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. disciplinas"     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arq-relatorio
+           if ws-fs-arq-relatorio  <> "00" then
+               move 6                                     to ws-msn-erro-ofsset
+               move ws-fs-arq-relatorio                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. relatorio"       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       3000-finaliza-exit.
+           exit.
